@@ -15,26 +15,50 @@
            SELECT FACTURAS ASSIGN TO "..\facturas.txt"
                ORGANIZATION is line SEQUENTIAL.
            SELECT ARTICULOS ASSIGN TO "..\articulos.txt"
-               ORGANIZATION is line SEQUENTIAL.
+               ORGANIZATION is INDEXED
+               ACCESS MODE is RANDOM
+               RECORD KEY is art_cod.
+           SELECT STOCK ASSIGN TO "..\stock.txt"
+               ORGANIZATION is INDEXED
+               ACCESS MODE is RANDOM
+               RECORD KEY is stk_cod.
            SELECT VENTAS-SORT ASSIGN TO "SORTWORK".
            SELECT VENTAS-ACT ASSIGN TO "..\ventas-act.txt"
                ORGANIZATION is line SEQUENTIAL.
            SELECT FACTURAS-SORT ASSIGN TO "sortwork".
            SELECT FACTURAS-ACT ASSIGN TO "..\facturas-act.txt"
                ORGANIZATION is line SEQUENTIAL.
+           SELECT FACTURAS-FECHA-SORT ASSIGN TO "sortwork".
+           SELECT FACTURAS-CLIENTE-SORT ASSIGN TO "sortwork".
+           SELECT EXCEPCIONES ASSIGN TO "..\excepciones.txt"
+               ORGANIZATION is line SEQUENTIAL.
+           SELECT RECHAZOS ASSIGN TO "..\rechazos.txt"
+               ORGANIZATION is line SEQUENTIAL.
+           SELECT CHECKPOINT ASSIGN TO "..\checkpoint.txt"
+               ORGANIZATION is line SEQUENTIAL
+               FILE STATUS is w-checkpoint-status.
            SELECT LISTADO ASSIGN TO
                PRINTER, "..\impre.txt"
                ORGANIZATION is line SEQUENTIAL.
+           SELECT LISTADO-FECHA ASSIGN TO
+               PRINTER, "..\impre-fecha.txt"
+               ORGANIZATION is line SEQUENTIAL.
+           SELECT LISTADO-CLIENTE ASSIGN TO
+               PRINTER, "..\impre-cliente.txt"
+               ORGANIZATION is line SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  VENTAS.
        01  ven-reg.
            03 ven-fecha            pic 9(8).
            03 ven-factura          pic 9(8).
+           03 ven-cliente          pic 9(5).
        FD  FACTURAS.
        01  fac_reg_cab.
            03 fac_cab_tiporeg      pic X.
            03 fac_cab_factura      pic 9(8).
+       01  fac_reg_crudo REDEFINES fac_reg_cab.
+           03 fac_crudo_texto      pic x(9).
        01  fac_reg_det.
            03 fac_det_tiporeg      pic X.
            03 fac_det_art          pic 99.
@@ -43,33 +67,113 @@
        01  art_reg.
            03 art_cod              pic 99.
            03 art_nombre           pic X(20).
+           03 art_precio           pic 9(6)v99.
+       FD  STOCK.
+       01  stk_reg.
+           03 stk_cod              pic 99.
+           03 stk_cantidad         pic 9(5).
        FD  VENTAS-ACT.
        01  act-ven-reg.
            03 act-ven-fecha        pic 9(8).
            03 act-ven-factura      pic 9(8).
+           03 act-ven-cliente      pic 9(5).
+       FD  FACTURAS-ACT.
+       01  act-fac-reg.
+           03 act-fac-fecha        pic 9(8).
+           03 act-fac-factura      pic 9(8).
+           03 act-fac-cliente      pic 9(5).
+           03 act-fac-art          pic 99.
+           03 act-fac-cant         pic s999.
+       FD  EXCEPCIONES.
+       01  exc-reg.
+           03 exc-factura          pic 9(8).
+           03 exc-origen           pic x(10).
+           03 exc-motivo           pic x(40).
+       FD  RECHAZOS.
+       01  rec-reg.
+           03 rec-crudo            pic x(9).
+           03 rec-motivo           pic x(40).
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-tipo             pic x.
+           03 chk-ultimo-art       pic 99.
+           03 chk-total-monto      pic s9(12)v99.
+           03 chk-total-cant       pic s9(7).
+           03 chk-pagina-monto     pic s9(11)v99.
+           03 chk-pagina-cant      pic s9(6).
+           03 chk-nro-pag          pic 99.
        FD  LISTADO
            LINAGE is 61 LINES
                with FOOTING at 59
                lines at top 3
                lines at bottom 3.
-       01  lis-reg pic x(80).
+       01  lis-reg pic x(93).
+       FD  LISTADO-FECHA
+           LINAGE is 61 LINES
+               with FOOTING at 59
+               lines at top 3
+               lines at bottom 3.
+       01  lis-fec-reg pic x(80).
+       FD  LISTADO-CLIENTE
+           LINAGE is 61 LINES
+               with FOOTING at 59
+               lines at top 3
+               lines at bottom 3.
+       01  lis-cli-reg pic x(80).
        SD  VENTAS-SORT.
        01  srt-ven-reg.
            03 srt-ven-fecha        pic 9(8).
            03 srt-ven-factura      pic 9(8).
+           03 srt-ven-cliente      pic 9(5).
        SD  FACTURAS-SORT.
        01  srt-fac_reg.
            03 srt-fac_det_art      pic 99.
-           03 srt-fac_det_cant     pic 999.
+           03 srt-fac_det_cant     pic s999.
+       SD  FACTURAS-FECHA-SORT.
+       01  srt-fec_reg.
+           03 srt-fec_fecha        pic 9(8).
+           03 srt-fec_factura      pic 9(8).
+           03 srt-fec_cliente      pic 9(5).
+           03 srt-fec_art          pic 99.
+           03 srt-fec_cant         pic s999.
+       SD  FACTURAS-CLIENTE-SORT.
+       01  srt-cli_reg.
+           03 srt-cli_fecha        pic 9(8).
+           03 srt-cli_factura      pic 9(8).
+           03 srt-cli_cliente      pic 9(5).
+           03 srt-cli_art          pic 99.
+           03 srt-cli_cant         pic s999.
        WORKING-STORAGE SECTION.
        77  flagVentasAct           pic X.
-       77  flagArticulos           pic X.
+       77  flagStock               pic X.
        77  flagFacturas            pic X.
        77  flagSrtFacturas         pic X.
-       77  acu-cant-art            pic 9999.
+       77  flagSrtFecha            pic X.
+       77  flagSrtCliente          pic X.
+       77  acu-cant-art            pic s9999.
+       77  acu-monto-art           pic s9(10)v99.
+       77  acu-total-monto         pic s9(12)v99.
+       77  acu-total-cant          pic s9(7).
+       77  acu-pagina-monto        pic s9(11)v99.
+       77  acu-pagina-cant         pic s9(6).
+       77  acu-cant-fecha          pic s9(6).
+       77  cont-facturas-fecha     pic 9(4).
+       77  acu-cant-cliente        pic s9(6).
+       77  cont-facturas-cliente   pic 9(4).
+       77  w-checkpoint-status    pic xx.
+       77  w-chk-art-desde         pic 99.
+       77  w-chk-completo          pic x.
+       77  w-chk-resumiendo        pic x.
        01  fac_cab_factura_ant     pic 9(8).
+       01  fac_cab_tiporeg_ant     pic x.
+       01  factura-ant-fecha       pic 9(8).
+       01  factura-ant-cliente     pic 9(8).
        01  srt-fac_det_art_ant     pic 99.
+       01  srt-fec_fecha_ant       pic 9(8).
+       01  srt-cli_cliente_ant     pic 9(5).
        01  w-cont-paginas          pic 99.
+       01  w-cont-paginas-fec      pic 99.
+       01  w-cont-paginas-cli      pic 99.
       *
       ************************* LINEAS DE IMPRESION ********************
       *
@@ -90,7 +194,11 @@
            03 filler       pic x(6)  value "NOMBRE".
            03 filler       pic x(12)  value spaces.
            03 filler       pic x(8)  value "CANTIDAD".
-           03 filler       pic x(18) value spaces.
+           03 filler       pic x(6)  value spaces.
+           03 filler       pic x(5)  value "MONTO".
+           03 filler       pic x(9) value spaces.
+           03 filler       pic x(5) value "STOCK".
+           03 filler       pic x(6) value spaces.
        01  cabecera4.
            03 filler       pic x(18) value spaces.
            03 filler       pic x(6)  value all "-".
@@ -98,15 +206,112 @@
            03 filler       pic x(6)  value all "-".
            03 filler       pic x(12)  value spaces.
            03 filler       pic x(8)  value all "-".
-           03 filler       pic x(18) value spaces.
+           03 filler       pic x(6)  value spaces.
+           03 filler       pic x(5)  value all "-".
+           03 filler       pic x(9) value spaces.
+           03 filler       pic x(5) value all "-".
+           03 filler       pic x(6) value spaces.
        01  detalle.
            03 filler       pic x(20) value spaces.
            03 l-cod        pic x(2)  value spaces.
            03 filler       pic x(7)  value spaces.
            03 l-nombre     pic x(20).
            03 filler       pic x(5)  value spaces.
-           03 l-cantidad   pic z.zz9.
-           03 filler       pic x(22) value spaces.
+           03 l-cantidad   pic -z.zz9.
+           03 filler       pic x(4)  value spaces.
+           03 l-monto      pic -z.zzz.zzz.zz9,99.
+           03 filler       pic x(1) value spaces.
+           03 l-alerta     pic x(11) value spaces.
+       01  subtotal-pagina.
+           03 filler       pic x(20) value spaces.
+           03 l-sub-etiqueta pic x(27) value "SUBTOTAL PAGINA".
+           03 filler       pic x(5)  value spaces.
+           03 l-sub-cantidad pic -zzz.zz9.
+           03 filler       pic x(4)  value spaces.
+           03 l-sub-monto  pic -zz.zzz.zzz.zz9,99.
+           03 filler       pic x(6) value spaces.
+       01  total-general.
+           03 filler       pic x(20) value spaces.
+           03 l-tot-etiqueta pic x(27) value "TOTAL GENERAL FACTURADO".
+           03 filler       pic x(5)  value spaces.
+           03 l-tot-cantidad pic -z.zzz.zz9.
+           03 filler       pic x(4)  value spaces.
+           03 l-tot-monto  pic -zzz.zzz.zzz.zz9,99.
+           03 filler       pic x(6) value spaces.
+      *
+      ******************* LINEAS DE IMPRESION - REPORTE FECHA **********
+      *
+       01  cabecera-fec1.
+           03 filler       pic x(2).
+           03 filler       pic x(55) value "LISTADO DE VENTAS POR FECHA
+      -         " DE FACTURAS".
+           03 filler       pic x(5)  value spaces.
+           03 filler       pic x(13) value "NRO. DE PAG. ".
+           03 l-fec-nro-pag pic 99.
+           03 filler       pic x(3).
+       01  cabecera-fec2.
+           03 filler       pic x(80) value all "-".
+       01  cabecera-fec3.
+           03 filler       pic x(18) value spaces.
+           03 filler       pic x(5)  value "FECHA".
+           03 filler       pic x(15) value spaces.
+           03 filler       pic x(8)  value "FACTURAS".
+           03 filler       pic x(12) value spaces.
+           03 filler       pic x(8)  value "CANTIDAD".
+           03 filler       pic x(14) value spaces.
+       01  cabecera-fec4.
+           03 filler       pic x(18) value spaces.
+           03 filler       pic x(5)  value all "-".
+           03 filler       pic x(15) value spaces.
+           03 filler       pic x(8)  value all "-".
+           03 filler       pic x(12) value spaces.
+           03 filler       pic x(8)  value all "-".
+           03 filler       pic x(14) value spaces.
+       01  detalle-fec.
+           03 filler       pic x(18) value spaces.
+           03 l-fec-fecha  pic 9(8).
+           03 filler       pic x(12) value spaces.
+           03 l-fec-facturas pic zzz9.
+           03 filler       pic x(16) value spaces.
+           03 l-fec-cantidad pic -zzz.zz9.
+           03 filler       pic x(11) value spaces.
+      *
+      ****************** LINEAS DE IMPRESION - REPORTE CLIENTE **********
+      *
+       01  cabecera-cli1.
+           03 filler       pic x(2).
+           03 filler       pic x(55) value "LISTADO DE VENTAS POR CLIENTE
+      -         " DE FACTURAS".
+           03 filler       pic x(5)  value spaces.
+           03 filler       pic x(13) value "NRO. DE PAG. ".
+           03 l-cli-nro-pag pic 99.
+           03 filler       pic x(3).
+       01  cabecera-cli2.
+           03 filler       pic x(80) value all "-".
+       01  cabecera-cli3.
+           03 filler       pic x(18) value spaces.
+           03 filler       pic x(8)  value "CLIENTE".
+           03 filler       pic x(15) value spaces.
+           03 filler       pic x(8)  value "FACTURAS".
+           03 filler       pic x(12) value spaces.
+           03 filler       pic x(8)  value "CANTIDAD".
+           03 filler       pic x(11) value spaces.
+       01  cabecera-cli4.
+           03 filler       pic x(18) value spaces.
+           03 filler       pic x(8)  value all "-".
+           03 filler       pic x(15) value spaces.
+           03 filler       pic x(8)  value all "-".
+           03 filler       pic x(12) value spaces.
+           03 filler       pic x(8)  value all "-".
+           03 filler       pic x(11) value spaces.
+       01  detalle-cli.
+           03 filler       pic x(18) value spaces.
+           03 l-cli-cliente pic 9(5).
+           03 filler       pic x(15) value spaces.
+           03 l-cli-facturas pic zzz9.
+           03 filler       pic x(16) value spaces.
+           03 l-cli-cantidad pic -zzz.zz9.
+           03 filler       pic x(11) value spaces.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -114,6 +319,18 @@
                ASCENDING srt-fac_det_art
                INPUT PROCEDURE IS 0300-INPUT-PROCEDURE
                OUTPUT PROCEDURE IS 0400-OUTPUT-PROCEDURE.
+      *
+           SORT FACTURAS-FECHA-SORT
+               ASCENDING srt-fec_fecha
+               ASCENDING srt-fec_factura
+               USING FACTURAS-ACT
+               OUTPUT PROCEDURE IS 0500-REPORTE-FECHA.
+      *
+           SORT FACTURAS-CLIENTE-SORT
+               ASCENDING srt-cli_cliente
+               ASCENDING srt-cli_factura
+               USING FACTURAS-ACT
+               OUTPUT PROCEDURE IS 0600-REPORTE-CLIENTE.
       *
             STOP RUN.
       *
@@ -159,38 +376,116 @@
        0319-ABRO-ARCHIVOS-INP.
            OPEN INPUT VENTAS-ACT.
            OPEN INPUT FACTURAS.
+           OPEN OUTPUT FACTURAS-ACT.
+           OPEN OUTPUT EXCEPCIONES.
+           OPEN OUTPUT RECHAZOS.
       *
        0320-LEER-REGISTRO-VENTAS-ACT.
            READ VENTAS-ACT AT END MOVE "s" TO flagVentasAct.
       *
        0330-LEER-REGISTRO-FACTURAS.
            READ FACTURAS AT END MOVE "s" TO flagFacturas.
+           IF flagFacturas <> "s"
+               PERFORM 0333-VALIDAR-FACTURA
+           END-IF.
+      *
+       0333-VALIDAR-FACTURA.
+           PERFORM UNTIL flagFacturas = "s"
+               OR fac_det_tiporeg = "C"
+               OR fac_det_tiporeg = "A"
+               OR (fac_det_tiporeg = "D"
+                   AND fac_det_art IS NUMERIC
+                   AND fac_det_cant IS NUMERIC)
+                   PERFORM 0335-RECHAZAR-FACTURA
+                   READ FACTURAS AT END MOVE "s" TO flagFacturas
+           END-PERFORM.
+      *
+       0335-RECHAZAR-FACTURA.
+           MOVE fac_crudo_texto TO rec-crudo.
+           EVALUATE TRUE
+               WHEN fac_det_tiporeg <> "C" AND fac_det_tiporeg <> "A"
+                   AND fac_det_tiporeg <> "D"
+                   MOVE "TIPO DE REGISTRO INVALIDO" TO rec-motivo
+               WHEN fac_det_art IS NOT NUMERIC
+                   MOVE "CODIGO DE ARTICULO NO NUMERICO" TO rec-motivo
+               WHEN OTHER
+                   MOVE "CANTIDAD NO NUMERICA" TO rec-motivo
+           END-EVALUATE.
+           WRITE rec-reg.
       *
        0340-INICIO-CAB-C.
       *
        0350-INICIO-CAB-D.
+           MOVE fac_cab_factura TO fac_cab_factura_ant.
+           MOVE fac_cab_tiporeg TO fac_cab_tiporeg_ant.
       *
        0360-MUEVO-SORT.
            MOVE fac_det_art TO srt-fac_det_art.
-           MOVE fac_det_cant TO srt-fac_det_cant.
+           IF fac_cab_tiporeg_ant = "A"
+               COMPUTE srt-fac_det_cant = 0 - fac_det_cant
+           ELSE
+               MOVE fac_det_cant TO srt-fac_det_cant
+           END-IF.
            RELEASE srt-fac_reg.
+           MOVE act-ven-fecha       TO act-fac-fecha.
+           MOVE fac_cab_factura_ant TO act-fac-factura.
+           MOVE act-ven-cliente     TO act-fac-cliente.
+           MOVE fac_det_art         TO act-fac-art.
+           MOVE srt-fac_det_cant    TO act-fac-cant.
+           WRITE act-fac-reg.
       *
        0370-FIN-CAB-D.
       *
        0380-FIN-CAB-C.
-           IF flagFacturas <> "s"
-                   PERFORM 0330-LEER-REGISTRO-FACTURAS
-                   PERFORM UNTIL flagFacturas = "s"
-                       OR fac_det_tiporeg <> "D"
-                       PERFORM 0330-LEER-REGISTRO-FACTURAS
-                   END-PERFORM.
+           EVALUATE TRUE
+               WHEN flagVentasAct = "s"
+                   CONTINUE
+               WHEN flagFacturas = "s"
+                   PERFORM 0384-EXCEPCION-VENTA-SIN-FACTURA
+                   PERFORM 0320-LEER-REGISTRO-VENTAS-ACT
+               WHEN act-ven-factura < fac_cab_factura
+                   PERFORM 0384-EXCEPCION-VENTA-SIN-FACTURA
+                   PERFORM 0320-LEER-REGISTRO-VENTAS-ACT
+               WHEN OTHER
+                   PERFORM 0386-EXCEPCION-FACTURA-SIN-VENTA
+                   PERFORM 0387-SALTAR-DETALLE-HUERFANO
+           END-EVALUATE.
+      *
+       0384-EXCEPCION-VENTA-SIN-FACTURA.
+           MOVE act-ven-factura TO exc-factura.
+           MOVE "VENTAS" TO exc-origen.
+           MOVE "FACTURA NO ENCONTRADA EN FACTURAS" TO exc-motivo.
+           WRITE exc-reg.
+      *
+       0386-EXCEPCION-FACTURA-SIN-VENTA.
+           MOVE fac_cab_factura TO exc-factura.
+           MOVE "FACTURAS" TO exc-origen.
+           MOVE "FACTURA SIN VENTA ASOCIADA" TO exc-motivo.
+           WRITE exc-reg.
+      *
+       0387-SALTAR-DETALLE-HUERFANO.
+           PERFORM 0330-LEER-REGISTRO-FACTURAS.
+           PERFORM UNTIL flagFacturas = "s"
+               OR fac_det_tiporeg <> "D"
+               PERFORM 0330-LEER-REGISTRO-FACTURAS
+           END-PERFORM.
       *
        0390-FIN-GENERAL-INP.
+           PERFORM 0395-DRENAR-FACTURAS-SOBRANTES.
            PERFORM 0393-CIERRO-ARCHIVOS-INP.
+      *
+       0395-DRENAR-FACTURAS-SOBRANTES.
+           PERFORM UNTIL flagFacturas = "s"
+               PERFORM 0386-EXCEPCION-FACTURA-SIN-VENTA
+               PERFORM 0387-SALTAR-DETALLE-HUERFANO
+           END-PERFORM.
       *
        0393-CIERRO-ARCHIVOS-INP.
            CLOSE VENTAS-ACT.
            CLOSE FACTURAS.
+           CLOSE FACTURAS-ACT.
+           CLOSE EXCEPCIONES.
+           CLOSE RECHAZOS.
       *
       ********************** RUTINAS OUTPUT PRECEDURE ******************
       *
@@ -210,22 +505,69 @@
       *
        0410-INICIO-GRAL-OUT.
            PERFORM 0413-INICIO-VAR-GRAL-OUT.
+           PERFORM 0414-LEO-CHECKPOINT.
            PERFORM 0416-ABRO-ARCHIVOS-OUT.
            PERFORM 0419-LISTAR-ENCABEZADO.
+      *
+       0414-LEO-CHECKPOINT.
+           MOVE ZEROES TO w-chk-art-desde.
+           MOVE "n" TO w-chk-completo.
+           MOVE "n" TO w-chk-resumiendo.
+           OPEN INPUT CHECKPOINT.
+           IF w-checkpoint-status = "00"
+               PERFORM UNTIL w-checkpoint-status = "10"
+                   READ CHECKPOINT
+                       AT END MOVE "10" TO w-checkpoint-status
+                       NOT AT END
+                           IF chk-tipo = "F"
+                               MOVE "s" TO w-chk-completo
+                           ELSE
+                               MOVE chk-ultimo-art TO w-chk-art-desde
+                               MOVE "s" TO w-chk-resumiendo
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT
+               IF w-chk-completo = "s"
+                   MOVE ZEROES TO w-chk-art-desde
+                   MOVE "n" TO w-chk-resumiendo
+                   OPEN OUTPUT CHECKPOINT
+               ELSE
+                   IF w-chk-resumiendo = "s"
+                       MOVE chk-total-monto  TO acu-total-monto
+                       MOVE chk-total-cant   TO acu-total-cant
+                       MOVE chk-pagina-monto TO acu-pagina-monto
+                       MOVE chk-pagina-cant  TO acu-pagina-cant
+                       MOVE chk-nro-pag      TO w-cont-paginas
+                   END-IF
+                   OPEN EXTEND CHECKPOINT
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT
+           END-IF.
       *
        0413-INICIO-VAR-GRAL-OUT.
            MOVE "n" TO flagSrtFacturas.
-           MOVE "n" TO flagArticulos.
+           MOVE "n" TO flagStock.
            MOVE ZEROES TO w-cont-paginas.
+           MOVE ZEROES TO acu-total-monto.
+           MOVE ZEROES TO acu-total-cant.
+           MOVE ZEROES TO acu-pagina-monto.
+           MOVE ZEROES TO acu-pagina-cant.
       *
        0416-ABRO-ARCHIVOS-OUT.
            OPEN INPUT ARTICULOS.
-           OPEN OUTPUT LISTADO.
+           OPEN INPUT STOCK.
+           IF w-chk-resumiendo = "s"
+               OPEN EXTEND LISTADO
+           ELSE
+               OPEN OUTPUT LISTADO
+           END-IF.
       *
        0419-LISTAR-ENCABEZADO.
            ADD 1 TO w-cont-paginas.
            MOVE w-cont-paginas to l-nro-pag.
-           IF w-cont-paginas = 1
+           IF w-cont-paginas = 1 AND w-chk-resumiendo = "n"
                WRITE lis-reg FROM cabecera1
                DISPLAY lis-reg
            ELSE
@@ -240,35 +582,86 @@
       *
        0420-LEER-REGISTRO-SRT-FAC.
            RETURN FACTURAS-SORT AT END MOVE "s" TO flagSrtFacturas.
-      *
-       0423-LEER-REGISTRO-ARTICULOS.
-           READ ARTICULOS AT END MOVE "s" TO flagArticulos.
       *
        0430-INICIO-ART.
            MOVE srt-fac_det_art TO srt-fac_det_art_ant.
            MOVE ZEROES TO acu-cant-art.
+           MOVE ZEROES TO acu-monto-art.
+           PERFORM 0456-TRAIGO-NOMBRE.
       *
        0440-SUMO-CANTIDAD-ART.
            ADD srt-fac_det_cant TO acu-cant-art.
+           COMPUTE acu-monto-art = acu-monto-art +
+               (srt-fac_det_cant * art_precio).
       *
        0450-FIN-ART.
-           IF LINAGE-COUNTER = 56
-               PERFORM 0419-LISTAR-ENCABEZADO.
-           PERFORM 0453-GENERAR-LINEA.
-           PERFORM 0459-LISTAR-DETALLE.
+           IF w-chk-resumiendo = "n"
+               OR srt-fac_det_art_ant > w-chk-art-desde
+               IF LINAGE-COUNTER OF LISTADO = 56
+                   PERFORM 0454-LISTAR-SUBTOTAL-PAGINA
+                   PERFORM 0419-LISTAR-ENCABEZADO
+               END-IF
+               PERFORM 0453-GENERAR-LINEA
+               PERFORM 0459-LISTAR-DETALLE
+               ADD acu-monto-art TO acu-total-monto
+               ADD acu-cant-art  TO acu-total-cant
+               ADD acu-monto-art TO acu-pagina-monto
+               ADD acu-cant-art  TO acu-pagina-cant
+               PERFORM 0457-GRABAR-CHECKPOINT
+           END-IF.
+      *
+       0454-LISTAR-SUBTOTAL-PAGINA.
+           MOVE acu-pagina-cant  TO l-sub-cantidad.
+           MOVE acu-pagina-monto TO l-sub-monto.
+           WRITE lis-reg FROM subtotal-pagina AFTER ADVANCING 2 LINES.
+           DISPLAY lis-reg.
+           MOVE ZEROES TO acu-pagina-monto.
+           MOVE ZEROES TO acu-pagina-cant.
+      *
+       0457-GRABAR-CHECKPOINT.
+           MOVE "D" TO chk-tipo.
+           MOVE srt-fac_det_art_ant TO chk-ultimo-art.
+           MOVE acu-total-monto     TO chk-total-monto.
+           MOVE acu-total-cant      TO chk-total-cant.
+           MOVE acu-pagina-monto    TO chk-pagina-monto.
+           MOVE acu-pagina-cant     TO chk-pagina-cant.
+           MOVE w-cont-paginas      TO chk-nro-pag.
+           WRITE chk-reg.
+      *
+       0458-GRABAR-CHECKPOINT-FIN.
+           MOVE "F" TO chk-tipo.
+           MOVE ZEROES TO chk-ultimo-art.
+           MOVE ZEROES TO chk-total-monto.
+           MOVE ZEROES TO chk-total-cant.
+           MOVE ZEROES TO chk-pagina-monto.
+           MOVE ZEROES TO chk-pagina-cant.
+           MOVE ZEROES TO chk-nro-pag.
+           WRITE chk-reg.
       *
        0453-GENERAR-LINEA.
-           PERFORM 0456-TRAIGO-NOMBRE.
            MOVE srt-fac_det_art_ant    TO l-cod.
            MOVE art_nombre             TO l-nombre.
            MOVE acu-cant-art           TO l-cantidad.
+           MOVE acu-monto-art          TO l-monto.
+           MOVE spaces                 TO l-alerta.
+           IF flagStock <> "s" AND acu-cant-art > stk_cantidad
+               MOVE "*FALTANTE*" TO l-alerta.
       *
        0456-TRAIGO-NOMBRE.
-           PERFORM 0423-LEER-REGISTRO-ARTICULOS.
-           PERFORM UNTIL flagArticulos = "s"
-               OR art_cod = srt-fac_det_art_ant
-               PERFORM 0423-LEER-REGISTRO-ARTICULOS
-           END-PERFORM.
+           MOVE srt-fac_det_art_ant TO art_cod.
+           READ ARTICULOS
+               INVALID KEY
+                   MOVE spaces TO art_nombre
+                   MOVE ZEROES TO art_precio
+           END-READ.
+           MOVE srt-fac_det_art_ant TO stk_cod.
+           READ STOCK
+               INVALID KEY
+                   MOVE "s" TO flagStock
+                   MOVE ZEROES TO stk_cantidad
+               NOT INVALID KEY
+                   MOVE "n" TO flagStock
+           END-READ.
       *
        0459-LISTAR-DETALLE.
            WRITE lis-reg FROM detalle AFTER ADVANCING 1 LINE
@@ -276,10 +669,187 @@
            DISPLAY lis-reg.
       *
        0490-FIN-GENERAL-OUT.
+           PERFORM 0454-LISTAR-SUBTOTAL-PAGINA.
+           PERFORM 0495-LISTAR-TOTAL-GENERAL.
+           PERFORM 0458-GRABAR-CHECKPOINT-FIN.
            PERFORM 0493-CIERRO-ARCHIVOS-OUT.
+      *
+       0495-LISTAR-TOTAL-GENERAL.
+           MOVE acu-total-cant  TO l-tot-cantidad.
+           MOVE acu-total-monto TO l-tot-monto.
+           WRITE lis-reg FROM total-general AFTER ADVANCING 2 LINES
+               AT END-OF-PAGE PERFORM 0419-LISTAR-ENCABEZADO.
+           DISPLAY lis-reg.
       *
        0493-CIERRO-ARCHIVOS-OUT.
            CLOSE ARTICULOS.
+           CLOSE STOCK.
            CLOSE LISTADO.
+           CLOSE CHECKPOINT.
+      *
+      ******************* RUTINAS REPORTE POR FECHA *********************
+      *
+       0500-REPORTE-FECHA.
+           PERFORM 0510-INICIO-GRAL-FEC.
+           PERFORM 0520-LEER-REGISTRO-SRT-FEC.
+           PERFORM UNTIL flagSrtFecha = "s"
+               PERFORM 0530-INICIO-FECHA
+               PERFORM UNTIL flagSrtFecha = "s"
+                   OR srt-fec_fecha <> srt-fec_fecha_ant
+                   PERFORM 0540-SUMO-FECHA
+                   PERFORM 0520-LEER-REGISTRO-SRT-FEC
+               END-PERFORM
+               PERFORM 0550-FIN-FECHA
+           END-PERFORM.
+           PERFORM 0590-FIN-GENERAL-FEC.
+      *
+       0510-INICIO-GRAL-FEC.
+           PERFORM 0513-INICIO-VAR-GRAL-FEC.
+           PERFORM 0516-ABRO-ARCHIVOS-FEC.
+           PERFORM 0519-LISTAR-ENCABEZADO-FEC.
+      *
+       0513-INICIO-VAR-GRAL-FEC.
+           MOVE "n" TO flagSrtFecha.
+           MOVE ZEROES TO w-cont-paginas-fec.
+      *
+       0516-ABRO-ARCHIVOS-FEC.
+           OPEN OUTPUT LISTADO-FECHA.
+      *
+       0519-LISTAR-ENCABEZADO-FEC.
+           ADD 1 TO w-cont-paginas-fec.
+           MOVE w-cont-paginas-fec to l-fec-nro-pag.
+           IF w-cont-paginas-fec = 1
+               WRITE lis-fec-reg FROM cabecera-fec1
+               DISPLAY lis-fec-reg
+           ELSE
+               WRITE lis-fec-reg FROM cabecera-fec1 AFTER ADVANCING PAGE
+           END-IF.
+           WRITE lis-fec-reg FROM cabecera-fec2 AFTER 2.
+           DISPLAY lis-fec-reg
+           WRITE lis-fec-reg FROM cabecera-fec3 AFTER 2.
+           DISPLAY lis-fec-reg.
+           WRITE lis-fec-reg FROM cabecera-fec4.
+           DISPLAY lis-fec-reg.
+      *
+       0520-LEER-REGISTRO-SRT-FEC.
+           RETURN FACTURAS-FECHA-SORT AT END MOVE "s" TO flagSrtFecha.
+      *
+       0530-INICIO-FECHA.
+           MOVE srt-fec_fecha TO srt-fec_fecha_ant.
+           MOVE ZEROES TO acu-cant-fecha.
+           MOVE ZEROES TO cont-facturas-fecha.
+           MOVE ZEROES TO factura-ant-fecha.
+      *
+       0540-SUMO-FECHA.
+           ADD srt-fec_cant TO acu-cant-fecha.
+           IF srt-fec_factura <> factura-ant-fecha
+               ADD 1 TO cont-facturas-fecha
+               MOVE srt-fec_factura TO factura-ant-fecha
+           END-IF.
+      *
+       0550-FIN-FECHA.
+           IF LINAGE-COUNTER OF LISTADO-FECHA = 56
+               PERFORM 0519-LISTAR-ENCABEZADO-FEC.
+           PERFORM 0553-GENERAR-LINEA-FEC.
+           PERFORM 0559-LISTAR-DETALLE-FEC.
+      *
+       0553-GENERAR-LINEA-FEC.
+           MOVE srt-fec_fecha_ant      TO l-fec-fecha.
+           MOVE cont-facturas-fecha    TO l-fec-facturas.
+           MOVE acu-cant-fecha         TO l-fec-cantidad.
+      *
+       0559-LISTAR-DETALLE-FEC.
+           WRITE lis-fec-reg FROM detalle-fec AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 0519-LISTAR-ENCABEZADO-FEC.
+           DISPLAY lis-fec-reg.
+      *
+       0590-FIN-GENERAL-FEC.
+           PERFORM 0593-CIERRO-ARCHIVOS-FEC.
+      *
+       0593-CIERRO-ARCHIVOS-FEC.
+           CLOSE LISTADO-FECHA.
+      *
+      ****************** RUTINAS REPORTE POR CLIENTE ********************
+      *
+       0600-REPORTE-CLIENTE.
+           PERFORM 0610-INICIO-GRAL-CLI.
+           PERFORM 0620-LEER-REGISTRO-SRT-CLI.
+           PERFORM UNTIL flagSrtCliente = "s"
+               PERFORM 0630-INICIO-CLIENTE
+               PERFORM UNTIL flagSrtCliente = "s"
+                   OR srt-cli_cliente <> srt-cli_cliente_ant
+                   PERFORM 0640-SUMO-CLIENTE
+                   PERFORM 0620-LEER-REGISTRO-SRT-CLI
+               END-PERFORM
+               PERFORM 0650-FIN-CLIENTE
+           END-PERFORM.
+           PERFORM 0690-FIN-GENERAL-CLI.
+      *
+       0610-INICIO-GRAL-CLI.
+           PERFORM 0613-INICIO-VAR-GRAL-CLI.
+           PERFORM 0616-ABRO-ARCHIVOS-CLI.
+           PERFORM 0619-LISTAR-ENCABEZADO-CLI.
+      *
+       0613-INICIO-VAR-GRAL-CLI.
+           MOVE "n" TO flagSrtCliente.
+           MOVE ZEROES TO w-cont-paginas-cli.
+      *
+       0616-ABRO-ARCHIVOS-CLI.
+           OPEN OUTPUT LISTADO-CLIENTE.
+      *
+       0619-LISTAR-ENCABEZADO-CLI.
+           ADD 1 TO w-cont-paginas-cli.
+           MOVE w-cont-paginas-cli to l-cli-nro-pag.
+           IF w-cont-paginas-cli = 1
+               WRITE lis-cli-reg FROM cabecera-cli1
+               DISPLAY lis-cli-reg
+           ELSE
+               WRITE lis-cli-reg FROM cabecera-cli1 AFTER ADVANCING PAGE
+           END-IF.
+           WRITE lis-cli-reg FROM cabecera-cli2 AFTER 2.
+           DISPLAY lis-cli-reg
+           WRITE lis-cli-reg FROM cabecera-cli3 AFTER 2.
+           DISPLAY lis-cli-reg.
+           WRITE lis-cli-reg FROM cabecera-cli4.
+           DISPLAY lis-cli-reg.
+      *
+       0620-LEER-REGISTRO-SRT-CLI.
+           RETURN FACTURAS-CLIENTE-SORT
+               AT END MOVE "s" TO flagSrtCliente.
+      *
+       0630-INICIO-CLIENTE.
+           MOVE srt-cli_cliente TO srt-cli_cliente_ant.
+           MOVE ZEROES TO acu-cant-cliente.
+           MOVE ZEROES TO cont-facturas-cliente.
+           MOVE ZEROES TO factura-ant-cliente.
+      *
+       0640-SUMO-CLIENTE.
+           ADD srt-cli_cant TO acu-cant-cliente.
+           IF srt-cli_factura <> factura-ant-cliente
+               ADD 1 TO cont-facturas-cliente
+               MOVE srt-cli_factura TO factura-ant-cliente
+           END-IF.
+      *
+       0650-FIN-CLIENTE.
+           IF LINAGE-COUNTER OF LISTADO-CLIENTE = 56
+               PERFORM 0619-LISTAR-ENCABEZADO-CLI.
+           PERFORM 0653-GENERAR-LINEA-CLI.
+           PERFORM 0659-LISTAR-DETALLE-CLI.
+      *
+       0653-GENERAR-LINEA-CLI.
+           MOVE srt-cli_cliente_ant    TO l-cli-cliente.
+           MOVE cont-facturas-cliente  TO l-cli-facturas.
+           MOVE acu-cant-cliente       TO l-cli-cantidad.
+      *
+       0659-LISTAR-DETALLE-CLI.
+           WRITE lis-cli-reg FROM detalle-cli AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 0619-LISTAR-ENCABEZADO-CLI.
+           DISPLAY lis-cli-reg.
+      *
+       0690-FIN-GENERAL-CLI.
+           PERFORM 0693-CIERRO-ARCHIVOS-CLI.
+      *
+       0693-CIERRO-ARCHIVOS-CLI.
+           CLOSE LISTADO-CLIENTE.
       *
        END PROGRAM EXAMEN-NEGOCIO-VENTAS.
